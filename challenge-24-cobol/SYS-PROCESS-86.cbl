@@ -2,132 +2,318 @@
        PROGRAM-ID. SYS-PROCESS-86.
 
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. ANY.
-       OBJECT-COMPUTER. ANY.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-INPUT-FILE ASSIGN TO "DATASETA.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT DECODE-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO DYNAMIC WS-AUDIT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT INTERFACE-FILE
+               ASSIGN TO DYNAMIC WS-IFACE-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IFACE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CODE-INPUT-FILE
+           RECORDING MODE IS F.
+       01  CODE-INPUT-RECORD        PIC S9(4) COMP.
+
+       FD  DECODE-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  DECODE-OUTPUT-RECORD     PIC X(200).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-VAR-I            PIC 9(4) COMP.
+           05 CKPT-OUTPUT-BUFFER    PIC X(200).
+           05 CKPT-STAT-COUNT       PIC 9(4) COMP.
+           05 CKPT-STAT-MIN-N       PIC 9(4) COMP.
+           05 CKPT-STAT-MAX-N       PIC 9(4) COMP.
+           05 CKPT-STAT-MIN-RSLT    PIC 9(4) COMP.
+           05 CKPT-STAT-MAX-RSLT    PIC 9(4) COMP.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUDIT-VAR-I           PIC 9(4) COMP.
+           05 AUDIT-DATA-POINT      PIC S9(4) COMP.
+           05 AUDIT-VAR-N           PIC 9(4) COMP.
+           05 AUDIT-VAR-RSLT        PIC 9(4) COMP.
+           05 AUDIT-VAR-REM         PIC 9(4) COMP.
+           05 AUDIT-RESULT-SW       PIC X.
+
+       FD  INTERFACE-FILE
+           RECORDING MODE IS F.
+       01  INTERFACE-RECORD.
+           05 IF-RUN-DATE           PIC 9(8).
+           05 IF-BATCH-ID           PIC 9(8).
+           05 IF-OUTPUT-BUFFER      PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 DATA-SET-A.
-           05 FILLER PIC S9(4) COMP VALUE 1041.
-           05 FILLER PIC S9(4) COMP VALUE 1061.
-           05 FILLER PIC S9(4) COMP VALUE 1067.
-           05 FILLER PIC S9(4) COMP VALUE 1030.
-           05 FILLER PIC S9(4) COMP VALUE 1538.
-           05 FILLER PIC S9(4) COMP VALUE 2403.
-           05 FILLER PIC S9(4) COMP VALUE 1059.
-           05 FILLER PIC S9(4) COMP VALUE 1924.
-           05 FILLER PIC S9(4) COMP VALUE 1059.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1924.
-           05 FILLER PIC S9(4) COMP VALUE 1538.
-           05 FILLER PIC S9(4) COMP VALUE 1555.
-           05 FILLER PIC S9(4) COMP VALUE 1324.
-           05 FILLER PIC S9(4) COMP VALUE 1150.
-           05 FILLER PIC S9(4) COMP VALUE 1924.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1394.
-           05 FILLER PIC S9(4) COMP VALUE 1234.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1361.
-           05 FILLER PIC S9(4) COMP VALUE 1059.
-           05 FILLER PIC S9(4) COMP VALUE 1059.
-           05 FILLER PIC S9(4) COMP VALUE 1263.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1555.
-           05 FILLER PIC S9(4) COMP VALUE 1132.
-           05 FILLER PIC S9(4) COMP VALUE 1361.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1217.
-           05 FILLER PIC S9(4) COMP VALUE 1555.
-           05 FILLER PIC S9(4) COMP VALUE 1324.
-           05 FILLER PIC S9(4) COMP VALUE 1150.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1333.
-           05 FILLER PIC S9(4) COMP VALUE 1132.
-           05 FILLER PIC S9(4) COMP VALUE 1000.
-           05 FILLER PIC S9(4) COMP VALUE 1538.
-           05 FILLER PIC S9(4) COMP VALUE 1333.
-           05 FILLER PIC S9(4) COMP VALUE 1134.
-           05 FILLER PIC S9(4) COMP VALUE 1059.
-           05 FILLER PIC S9(4) COMP VALUE 1319.
-
-       01 DATA-ARRAY-A REDEFINES DATA-SET-A.
-           05 DATA-POINT PIC S9(4) COMP OCCURS 42 TIMES.
-
-       01 VAR-I                 PIC 9(4) COMP.
-       01 VAR-N                 PIC 9(4) COMP.
-       01 VAR-RSLT              PIC 9(4) COMP.
-       01 VAR-T1                PIC 9(4) COMP.
-       01 VAR-T2                PIC 9(4) COMP.
-       01 VAR-T4                PIC 9(4) COMP.
-       01 VAR-Q                 PIC 9(9) COMP.
-       01 VAR-REM               PIC 9(4) COMP.
-
-       01 OUTPUT-BUFFER.
-           05 OUTPUT-CHAR PIC X OCCURS 42 TIMES.
+       01  WS-INPUT-FILE-STATUS     PIC X(2).
+       01  WS-OUTPUT-FILE-STATUS    PIC X(2).
+       01  WS-OUTPUT-FILE-NAME      PIC X(30).
+       01  WS-CKPT-STATUS           PIC X(2).
+       01  WS-AUDIT-FILE-NAME       PIC X(30).
+       01  WS-AUDIT-STATUS          PIC X(2).
+       01  WS-IFACE-FILE-NAME       PIC X(30).
+       01  WS-IFACE-STATUS          PIC X(2).
+       01  WS-BATCH-ID              PIC 9(8).
+       01  WS-RESTART-POS           PIC 9(4) COMP VALUE 0.
+       01  WS-RESUMED-SW            PIC X VALUE "N".
+           88 RUN-IS-RESUMED               VALUE "Y".
+           88 RUN-IS-NOT-RESUMED           VALUE "N".
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-TABLE-SIZE            PIC 9(4) COMP VALUE 0.
+       01  WS-MAX-TABLE-SIZE        PIC 9(4) COMP VALUE 200.
+       01  WS-MAX-DATA-POINT-VALUE  PIC S9(4) COMP VALUE 9999.
+
+       01  WS-POINT-VALID-SW        PIC X VALUE "Y".
+           88 POINT-IS-VALID               VALUE "Y".
+           88 POINT-IS-INVALID             VALUE "N".
+
+       01  DATA-ARRAY-A.
+           05 DATA-POINT PIC S9(4) COMP
+               OCCURS 1 TO 200 TIMES DEPENDING ON WS-TABLE-SIZE.
+
+       01  WS-RSLT-CACHE IS GLOBAL.
+           05 WS-RSLT-CACHE-ENTRY OCCURS 10000 TIMES.
+               10 WS-RC-FLAG  PIC X VALUE "N".
+               10 WS-RC-VALUE PIC 9(4) COMP VALUE 0.
+
+       01  WS-RECON-SET.
+           05 FILLER PIC 9(4) COMP VALUE 0.
+           05 FILLER PIC 9(4) COMP VALUE 10.
+           05 FILLER PIC 9(4) COMP VALUE 4.
+           05 FILLER PIC 9(4) COMP VALUE 115.
+
+       01  WS-RECON-TABLE REDEFINES WS-RECON-SET.
+           05 WS-RECON-ENTRY OCCURS 2 TIMES.
+               10 WS-RECON-INPUT  PIC 9(4) COMP.
+               10 WS-RECON-EXPECT PIC 9(4) COMP.
+
+       01  WS-RECON-IDX             PIC 9(4) COMP.
+       01  WS-RECON-N               PIC 9(4) COMP.
+       01  WS-RECON-RSLT            PIC 9(4) COMP.
+
+       01  WS-STAT-COUNT            PIC 9(4) COMP VALUE 0.
+       01  WS-STAT-MIN-N            PIC 9(4) COMP VALUE 9999.
+       01  WS-STAT-MAX-N            PIC 9(4) COMP VALUE 0.
+       01  WS-STAT-MIN-RSLT         PIC 9(4) COMP VALUE 9999.
+       01  WS-STAT-MAX-RSLT         PIC 9(4) COMP VALUE 0.
+
+       01  VAR-I                 PIC 9(4) COMP.
+       01  VAR-N                 PIC 9(4) COMP.
+       01  VAR-RSLT              PIC 9(4) COMP.
+       01  VAR-REM               PIC 9(4) COMP.
+
+       01  OUTPUT-BUFFER.
+           05 OUTPUT-CHAR PIC X
+               OCCURS 1 TO 200 TIMES DEPENDING ON WS-TABLE-SIZE.
 
        PROCEDURE DIVISION.
        P-000-MAIN.
-           DISPLAY "===================================================".
+           DISPLAY "==================================================".
            DISPLAY "   SYSTEM PROCESS INITIATED (UNOPTIMIZED)".
-           DISPLAY "===================================================".
+           DISPLAY "==================================================".
            DISPLAY "Starting calculation... This may take a long time.".
            DISPLAY " ".
 
-           PERFORM P-100-ITERATE VARYING VAR-I FROM 1 BY 1
-               UNTIL VAR-I > 42.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM P-030-RECONCILE.
+           PERFORM P-050-LOAD-CODES.
+           PERFORM P-040-CHECKPOINT-LOAD.
+           PERFORM P-035-AUDIT-OPEN.
 
+           ADD 1 TO WS-RESTART-POS.
+           PERFORM P-100-ITERATE VARYING VAR-I FROM WS-RESTART-POS
+               BY 1 UNTIL VAR-I > WS-TABLE-SIZE.
+
+           PERFORM P-039-AUDIT-CLOSE.
+           PERFORM P-045-CHECKPOINT-CLEAR.
            PERFORM P-900-OUTPUT.
 
            STOP RUN.
 
-       P-100-ITERATE.
-           MOVE DATA-POINT(VAR-I) TO VAR-N.
-           PERFORM P-200-COMPUTE.
-           UNSTRING FUNCTION CHAR(VAR-RSLT + 1) INTO OUTPUT-CHAR(VAR-I).
+       P-030-RECONCILE.
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > 2
+               MOVE WS-RECON-INPUT(WS-RECON-IDX) TO WS-RECON-N
+               CALL "SUB-COMPUTE-RTN"
+                   USING BY REFERENCE WS-RECON-N WS-RECON-RSLT
+               IF WS-RECON-RSLT NOT = WS-RECON-EXPECT(WS-RECON-IDX)
+                   DISPLAY "ERROR: RECONCILIATION CHECK FAILED - "
+                       "DATA-POINT " WS-RECON-N " EXPECTED "
+                       WS-RECON-EXPECT(WS-RECON-IDX) " GOT "
+                       WS-RECON-RSLT
+                   PERFORM P-999-ABEND
+               END-IF
+           END-PERFORM.
 
-       P-200-COMPUTE.
-           IF VAR-N < 4
-               EVALUATE VAR-N
-                   WHEN 0 MOVE 10 TO VAR-RSLT
-                   WHEN 1 MOVE 20 TO VAR-RSLT
-                   WHEN 2 MOVE 30 TO VAR-RSLT
-                   WHEN 3 MOVE 40 TO VAR-RSLT
-               END-EVALUATE
+       P-050-LOAD-CODES.
+           MOVE 0 TO WS-TABLE-SIZE.
+           OPEN INPUT CODE-INPUT-FILE.
+           IF WS-INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN DATASETA.DAT, STATUS="
+                   WS-INPUT-FILE-STATUS
+               PERFORM P-999-ABEND
+           END-IF.
+
+           PERFORM UNTIL WS-INPUT-FILE-STATUS = "10"
+                   OR WS-TABLE-SIZE >= WS-MAX-TABLE-SIZE
+               READ CODE-INPUT-FILE
+                   AT END
+                       MOVE "10" TO WS-INPUT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TABLE-SIZE
+                       MOVE CODE-INPUT-RECORD
+                           TO DATA-POINT(WS-TABLE-SIZE)
+               END-READ
+           END-PERFORM.
+
+           CLOSE CODE-INPUT-FILE.
+
+           IF WS-TABLE-SIZE = 0
+               DISPLAY "ERROR: NO CODE RECORDS FOUND IN DATASETA.DAT"
+               PERFORM P-999-ABEND
+           END-IF.
+
+       P-040-CHECKPOINT-LOAD.
+           MOVE 0 TO WS-RESTART-POS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-VAR-I TO WS-RESTART-POS
+                       MOVE CKPT-OUTPUT-BUFFER TO OUTPUT-BUFFER
+                       MOVE CKPT-STAT-COUNT TO WS-STAT-COUNT
+                       MOVE CKPT-STAT-MIN-N TO WS-STAT-MIN-N
+                       MOVE CKPT-STAT-MAX-N TO WS-STAT-MAX-N
+                       MOVE CKPT-STAT-MIN-RSLT TO WS-STAT-MIN-RSLT
+                       MOVE CKPT-STAT-MAX-RSLT TO WS-STAT-MAX-RSLT
+                       SET RUN-IS-RESUMED TO TRUE
+                       DISPLAY "Resuming from checkpoint at position "
+                           WS-RESTART-POS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       P-045-CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       P-035-AUDIT-OPEN.
+           STRING "AUDIT" WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+               INTO WS-AUDIT-FILE-NAME.
+
+           IF RUN-IS-RESUMED
+               OPEN EXTEND AUDIT-FILE
            ELSE
-               SUBTRACT 1 FROM VAR-N GIVING VAR-T1.
-               PERFORM SUB-COMPUTE-RTN
-                   USING VAR-T1
-                   GIVING VAR-T1.
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN " WS-AUDIT-FILE-NAME
+                   " STATUS=" WS-AUDIT-STATUS
+               PERFORM P-999-ABEND
+           END-IF.
 
-               SUBTRACT 2 FROM VAR-N GIVING VAR-T2.
-               PERFORM SUB-COMPUTE-RTN
-                   USING VAR-T2
-                   GIVING VAR-T2.
-               MULTIPLY 2 BY VAR-T2.
+       P-039-AUDIT-CLOSE.
+           CLOSE AUDIT-FILE.
 
-               SUBTRACT 4 FROM VAR-N GIVING VAR-T4.
-               PERFORM SUB-COMPUTE-RTN
-                   USING VAR-T4
-                   GIVING VAR-T4.
+       P-100-ITERATE.
+           PERFORM P-120-VALIDATE-POINT.
+           IF POINT-IS-VALID
+               MOVE DATA-POINT(VAR-I) TO VAR-N
+               PERFORM P-200-COMPUTE
+               UNSTRING FUNCTION CHAR(VAR-RSLT + 1)
+                   INTO OUTPUT-CHAR(VAR-I)
+               PERFORM P-140-STAT-UPDATE
+           ELSE
+               MOVE "?" TO OUTPUT-CHAR(VAR-I)
+           END-IF.
+           PERFORM P-130-AUDIT-WRITE.
+           PERFORM P-110-CHECKPOINT-SAVE.
+
+       P-120-VALIDATE-POINT.
+           SET POINT-IS-VALID TO TRUE.
+           IF DATA-POINT(VAR-I) < 0
+                   OR DATA-POINT(VAR-I) > WS-MAX-DATA-POINT-VALUE
+               SET POINT-IS-INVALID TO TRUE
+               DISPLAY "WARNING: DATA-POINT(" VAR-I ") = "
+                   DATA-POINT(VAR-I) " IS OUT OF RANGE - REJECTED"
+           END-IF.
 
-               COMPUTE VAR-RSLT = VAR-T1 + VAR-T2 + VAR-T4 + 5.
+       P-140-STAT-UPDATE.
+           ADD 1 TO WS-STAT-COUNT.
+           IF VAR-N < WS-STAT-MIN-N
+               MOVE VAR-N TO WS-STAT-MIN-N
+           END-IF.
+           IF VAR-N > WS-STAT-MAX-N
+               MOVE VAR-N TO WS-STAT-MAX-N
+           END-IF.
+           IF VAR-RSLT < WS-STAT-MIN-RSLT
+               MOVE VAR-RSLT TO WS-STAT-MIN-RSLT
+           END-IF.
+           IF VAR-RSLT > WS-STAT-MAX-RSLT
+               MOVE VAR-RSLT TO WS-STAT-MAX-RSLT
+           END-IF.
 
-               DIVIDE VAR-RSLT BY 256 GIVING VAR-Q
-                   REMAINDER VAR-REM.
-               MOVE VAR-REM TO VAR-RSLT
+       P-130-AUDIT-WRITE.
+           MOVE VAR-I TO AUDIT-VAR-I.
+           MOVE DATA-POINT(VAR-I) TO AUDIT-DATA-POINT.
+           IF POINT-IS-VALID
+               MOVE VAR-N TO AUDIT-VAR-N
+               MOVE VAR-RSLT TO AUDIT-VAR-RSLT
+               MOVE VAR-REM TO AUDIT-VAR-REM
+               MOVE "Y" TO AUDIT-RESULT-SW
+           ELSE
+               MOVE 0 TO AUDIT-VAR-N
+               MOVE 0 TO AUDIT-VAR-RSLT
+               MOVE 0 TO AUDIT-VAR-REM
+               MOVE "N" TO AUDIT-RESULT-SW
+           END-IF.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: WRITE TO " WS-AUDIT-FILE-NAME
+                   " FAILED, STATUS=" WS-AUDIT-STATUS
+               PERFORM P-999-ABEND
            END-IF.
 
-       SUB-COMPUTE-RTN.
-           ENTRY "SUB-COMPUTE-RTN"
-               USING BY VALUE IN-VAL AS NUMERIC
-               GIVING OUT-VAL AS NUMERIC.
+       P-110-CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE VAR-I TO CKPT-VAR-I.
+           MOVE OUTPUT-BUFFER TO CKPT-OUTPUT-BUFFER.
+           MOVE WS-STAT-COUNT TO CKPT-STAT-COUNT.
+           MOVE WS-STAT-MIN-N TO CKPT-STAT-MIN-N.
+           MOVE WS-STAT-MAX-N TO CKPT-STAT-MAX-N.
+           MOVE WS-STAT-MIN-RSLT TO CKPT-STAT-MIN-RSLT.
+           MOVE WS-STAT-MAX-RSLT TO CKPT-STAT-MAX-RSLT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
-           MOVE IN-VAL TO VAR-N.
-           PERFORM P-200-COMPUTE.
-           MOVE VAR-RSLT TO OUT-VAL.
-           EXIT PROGRAM.
+       P-200-COMPUTE.
+           CALL "SUB-COMPUTE-RTN" USING BY REFERENCE VAR-N VAR-RSLT.
+           MOVE VAR-RSLT TO VAR-REM.
 
        P-900-OUTPUT.
            DISPLAY " ".
@@ -136,5 +322,120 @@
            DISPLAY "Final result: " WITH NO ADVANCING.
            DISPLAY OUTPUT-BUFFER.
            DISPLAY "========================================".
+           DISPLAY "Summary: DATA-POINTS PROCESSED = " WS-STAT-COUNT.
+           DISPLAY "         VAR-N      MIN/MAX    = "
+               WS-STAT-MIN-N "/" WS-STAT-MAX-N.
+           DISPLAY "         VAR-RSLT   MIN/MAX    = "
+               WS-STAT-MIN-RSLT "/" WS-STAT-MAX-RSLT.
+           DISPLAY "========================================".
+
+           STRING "DECODE" WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-NAME.
+
+           OPEN OUTPUT DECODE-OUTPUT-FILE.
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN " WS-OUTPUT-FILE-NAME
+                   " STATUS=" WS-OUTPUT-FILE-STATUS
+               PERFORM P-999-ABEND
+           END-IF.
+
+           MOVE OUTPUT-BUFFER TO DECODE-OUTPUT-RECORD.
+           WRITE DECODE-OUTPUT-RECORD.
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: WRITE TO " WS-OUTPUT-FILE-NAME
+                   " FAILED, STATUS=" WS-OUTPUT-FILE-STATUS
+               PERFORM P-999-ABEND
+           END-IF.
+           CLOSE DECODE-OUTPUT-FILE.
+           DISPLAY "Decoded result archived to " WS-OUTPUT-FILE-NAME.
+
+           PERFORM P-910-PUBLISH-INTERFACE.
+
+       P-910-PUBLISH-INTERFACE.
+           MOVE WS-RUN-DATE TO WS-BATCH-ID.
+
+           STRING "IFACE" WS-RUN-DATE ".DAT" DELIMITED BY SIZE
+               INTO WS-IFACE-FILE-NAME.
+
+           OPEN OUTPUT INTERFACE-FILE.
+           IF WS-IFACE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN " WS-IFACE-FILE-NAME
+                   " STATUS=" WS-IFACE-STATUS
+               PERFORM P-999-ABEND
+           END-IF.
+
+           MOVE WS-RUN-DATE TO IF-RUN-DATE.
+           MOVE WS-BATCH-ID TO IF-BATCH-ID.
+           MOVE OUTPUT-BUFFER TO IF-OUTPUT-BUFFER.
+           WRITE INTERFACE-RECORD.
+           IF WS-IFACE-STATUS NOT = "00"
+               DISPLAY "ERROR: WRITE TO " WS-IFACE-FILE-NAME
+                   " FAILED, STATUS=" WS-IFACE-STATUS
+               PERFORM P-999-ABEND
+           END-IF.
+           CLOSE INTERFACE-FILE.
+           DISPLAY "Interface file published: " WS-IFACE-FILE-NAME.
+
+       P-999-ABEND.
+           DISPLAY "SYS-PROCESS-86 ABENDING - SEE PRIOR MESSAGES".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB-COMPUTE-RTN IS RECURSIVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SC-ARG                PIC 9(4) COMP.
+       01  WS-SC-RES                PIC 9(4) COMP.
+       01  WS-SC-T1                 PIC 9(4) COMP.
+       01  WS-SC-T2                 PIC 9(4) COMP.
+       01  WS-SC-T4                 PIC 9(4) COMP.
+       01  WS-SC-SUM                PIC 9(9) COMP.
+       01  WS-SC-Q                  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  IN-VAL                   PIC 9(4) COMP.
+       01  OUT-VAL                  PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING BY REFERENCE IN-VAL OUT-VAL.
+       SC-000-MAIN.
+           IF WS-RC-FLAG(IN-VAL + 1) = "Y"
+               MOVE WS-RC-VALUE(IN-VAL + 1) TO OUT-VAL
+               EXIT PROGRAM
+           END-IF.
+
+           IF IN-VAL < 4
+               EVALUATE IN-VAL
+                   WHEN 0 MOVE 10 TO OUT-VAL
+                   WHEN 1 MOVE 20 TO OUT-VAL
+                   WHEN 2 MOVE 30 TO OUT-VAL
+                   WHEN 3 MOVE 40 TO OUT-VAL
+               END-EVALUATE
+           ELSE
+               SUBTRACT 1 FROM IN-VAL GIVING WS-SC-ARG
+               CALL "SUB-COMPUTE-RTN"
+                   USING BY REFERENCE WS-SC-ARG WS-SC-RES
+               MOVE WS-SC-RES TO WS-SC-T1
+
+               SUBTRACT 2 FROM IN-VAL GIVING WS-SC-ARG
+               CALL "SUB-COMPUTE-RTN"
+                   USING BY REFERENCE WS-SC-ARG WS-SC-RES
+               COMPUTE WS-SC-T2 = WS-SC-RES * 2
+
+               SUBTRACT 4 FROM IN-VAL GIVING WS-SC-ARG
+               CALL "SUB-COMPUTE-RTN"
+                   USING BY REFERENCE WS-SC-ARG WS-SC-RES
+               MOVE WS-SC-RES TO WS-SC-T4
+
+               COMPUTE WS-SC-SUM = WS-SC-T1 + WS-SC-T2 + WS-SC-T4 + 5
+               DIVIDE WS-SC-SUM BY 256 GIVING WS-SC-Q REMAINDER OUT-VAL
+           END-IF.
+
+           MOVE "Y" TO WS-RC-FLAG(IN-VAL + 1)
+           MOVE OUT-VAL TO WS-RC-VALUE(IN-VAL + 1).
+           EXIT PROGRAM.
+
+       END PROGRAM SUB-COMPUTE-RTN.
 
        END PROGRAM SYS-PROCESS-86.
